@@ -0,0 +1,223 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MARKCRAFT-INTEREST.
+       AUTHOR. MARKCRAFT-TEAM.
+      *> Modern COBOL: periodic interest accrual against ACCOUNT-MASTER
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE
+               ASSIGN TO "ledger.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRANS-ID
+               ALTERNATE KEY IS ACCOUNT-NUM WITH DUPLICATES
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT ACCOUNT-MASTER
+               ASSIGN TO "acctmas.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LEDGER-FILE.
+       01 LEDGER-RECORD.
+           05 TRANS-ID          PIC X(12).
+           05 ACCOUNT-NUM       PIC 9(10).
+           05 TRANS-DATE        PIC 9(8).
+           05 TRANS-TYPE        PIC X(1).
+               88 IS-DEBIT      VALUE "D".
+               88 IS-CREDIT     VALUE "C".
+               88 IS-REVERSAL   VALUE "R".
+           05 AMOUNT            PIC 9(10)V99.
+           05 DESCRIPTION       PIC X(50).
+           05 BALANCE-AFTER     PIC S9(12)V99.
+           05 ORIGINAL-TRANS-ID PIC X(12).
+           05 REVERSAL-EFFECT   PIC X(1).
+               88 REVERSAL-IS-DEBIT  VALUE "D".
+               88 REVERSAL-IS-CREDIT VALUE "C".
+
+      *> Account master: one row per account, keyed on account number.
+       FD ACCOUNT-MASTER.
+       01 ACCOUNT-MASTER-RECORD.
+           05 ACCT-NUMBER       PIC 9(10).
+           05 ACCT-NAME         PIC X(30).
+           05 ACCT-STATUS       PIC X(1).
+               88 ACCT-OPEN     VALUE "O".
+               88 ACCT-CLOSED   VALUE "C".
+           05 ACCT-OPEN-DATE    PIC 9(8).
+           05 ACCT-OPENING-BAL  PIC S9(12)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS        PIC XX.
+           88 FILE-OK           VALUE "00".
+           88 FILE-NOT-FOUND    VALUE "23".
+           88 FILE-DUP-KEY      VALUE "22".
+       01 WS-ACCT-STATUS        PIC XX.
+           88 ACCT-FILE-OK      VALUE "00".
+           88 ACCT-NOT-FOUND    VALUE "23".
+       01 WS-ACCT-EOF           PIC X VALUE 'N'.
+           88 END-OF-ACCOUNTS   VALUE 'Y'.
+       01 WS-CURRENT-DATE       PIC 9(8).
+       01 WS-RATE-PARM          PIC X(10).
+       01 WS-RATE-BASIS-POINTS  PIC 9(6).
+       01 WS-INTEREST-RATE      PIC 9V9999 VALUE 0.0005.
+       01 WS-ACCRUAL-COUNT      PIC 9(8) VALUE ZERO.
+       01 WS-MAX-TRANS-SEQ      PIC 9(8) VALUE ZERO.
+       01 WS-CUR-TRANS-SEQ      PIC 9(8) VALUE ZERO.
+       01 WS-NEXT-TRANS-SEQ     PIC 9(8) VALUE ZERO.
+       01 WS-TARGET-ACCOUNT     PIC 9(10).
+       01 WS-LATEST-BALANCE     PIC S9(12)V99.
+       01 WS-BALANCE-FOUND      PIC X VALUE 'N'.
+           88 BALANCE-WAS-FOUND VALUE 'Y'.
+       01 WS-INTEREST-AMOUNT    PIC S9(12)V99.
+       01 WS-DISPLAY-AMT        PIC Z(10)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM INITIALIZE-INTEREST-RUN
+           PERFORM ACCRUE-ALL-ACCOUNTS
+           DISPLAY "Interest accrued on " WS-ACCRUAL-COUNT
+               " account(s)"
+           PERFORM CLEANUP
+           STOP RUN.
+
+       INITIALIZE-INTEREST-RUN.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE SPACES TO WS-RATE-PARM
+           ACCEPT WS-RATE-PARM FROM COMMAND-LINE
+      *> The rate parm is basis points (1bp = 0.0001), not a decimal
+      *> fraction - IS NUMERIC on this PIC X field would reject a
+      *> decimal point, so a whole-number parm is the only format
+      *> that both passes the guard and lands at the right magnitude.
+      *> Pass 5 for the 0.0005 (5bp) default, 10 for 0.0010, etc. The
+      *> parm comes back from COMMAND-LINE left-justified and space-
+      *> padded, so IS NUMERIC has to be tested against the trimmed
+      *> value or any value short of 10 digits fails it.
+           IF FUNCTION TRIM(WS-RATE-PARM) IS NUMERIC
+                   AND FUNCTION TRIM(WS-RATE-PARM) NOT = SPACE
+               MOVE FUNCTION TRIM(WS-RATE-PARM) TO WS-RATE-BASIS-POINTS
+               COMPUTE WS-INTEREST-RATE =
+                   WS-RATE-BASIS-POINTS / 10000
+           END-IF
+           OPEN I-O LEDGER-FILE
+           IF NOT FILE-OK
+               DISPLAY "ERROR: Cannot open ledger file"
+               STOP RUN
+           END-IF
+           OPEN INPUT ACCOUNT-MASTER
+           IF NOT ACCT-FILE-OK
+               DISPLAY "ERROR: Cannot open account master file"
+               STOP RUN
+           END-IF
+           PERFORM FIND-MAX-TRANS-ID
+           DISPLAY "=== MarkCraft Interest Accrual ==="
+           DISPLAY "Date: " WS-CURRENT-DATE
+           DISPLAY "Rate: " WS-INTEREST-RATE.
+
+       FIND-MAX-TRANS-ID.
+           MOVE LOW-VALUES TO TRANS-ID
+           START LEDGER-FILE KEY >= TRANS-ID
+           IF FILE-OK
+               PERFORM READ-NEXT-FOR-MAX-SEQ UNTIL FILE-NOT-FOUND
+           END-IF
+           MOVE WS-MAX-TRANS-SEQ TO WS-NEXT-TRANS-SEQ.
+
+       READ-NEXT-FOR-MAX-SEQ.
+           READ LEDGER-FILE NEXT RECORD
+               AT END SET FILE-NOT-FOUND TO TRUE
+               NOT AT END
+                   MOVE TRANS-ID(1:8) TO WS-CUR-TRANS-SEQ
+                   IF WS-CUR-TRANS-SEQ > WS-MAX-TRANS-SEQ
+                       MOVE WS-CUR-TRANS-SEQ TO WS-MAX-TRANS-SEQ
+                   END-IF
+           END-READ.
+
+       ACCRUE-ALL-ACCOUNTS.
+           MOVE LOW-VALUES TO ACCT-NUMBER
+           START ACCOUNT-MASTER KEY >= ACCT-NUMBER
+               INVALID KEY SET END-OF-ACCOUNTS TO TRUE
+           END-START
+           PERFORM READ-NEXT-ACCOUNT UNTIL END-OF-ACCOUNTS.
+
+       READ-NEXT-ACCOUNT.
+           READ ACCOUNT-MASTER NEXT RECORD
+               AT END SET END-OF-ACCOUNTS TO TRUE
+               NOT AT END PERFORM ACCRUE-FOR-ACCOUNT
+           END-READ.
+
+       ACCRUE-FOR-ACCOUNT.
+           IF ACCT-OPEN
+               MOVE ACCT-NUMBER TO WS-TARGET-ACCOUNT
+               PERFORM FIND-LATEST-BALANCE
+               IF BALANCE-WAS-FOUND AND WS-LATEST-BALANCE > ZERO
+                   PERFORM POST-INTEREST-TRANSACTION
+               END-IF
+           END-IF.
+
+      *> Accounts with no ledger history yet (just opened, never
+      *> posted to) still have money in them - ACCT-OPENING-BAL - so a
+      *> miss here falls back to that instead of skipping the account.
+      *> ACCOUNT-MASTER-RECORD is still the record READ-NEXT-ACCOUNT
+      *> just read for this account, so ACCT-OPENING-BAL is already the
+      *> right one; nothing else in this paragraph touches that file.
+       FIND-LATEST-BALANCE.
+           MOVE 'N' TO WS-BALANCE-FOUND
+           MOVE WS-TARGET-ACCOUNT TO ACCOUNT-NUM
+           START LEDGER-FILE KEY IS = ACCOUNT-NUM
+               INVALID KEY CONTINUE
+           END-START
+           IF FILE-OK
+               PERFORM READ-BALANCE-BY-ACCT UNTIL FILE-NOT-FOUND
+           END-IF
+           IF NOT BALANCE-WAS-FOUND
+               MOVE ACCT-OPENING-BAL TO WS-LATEST-BALANCE
+               MOVE 'Y' TO WS-BALANCE-FOUND
+           END-IF
+           MOVE WS-TARGET-ACCOUNT TO ACCOUNT-NUM.
+
+       READ-BALANCE-BY-ACCT.
+           READ LEDGER-FILE NEXT RECORD
+               AT END SET FILE-NOT-FOUND TO TRUE
+               NOT AT END
+                   IF ACCOUNT-NUM = WS-TARGET-ACCOUNT
+                       MOVE 'Y' TO WS-BALANCE-FOUND
+                       MOVE BALANCE-AFTER TO WS-LATEST-BALANCE
+                   ELSE
+                       SET FILE-NOT-FOUND TO TRUE
+                   END-IF
+           END-READ.
+
+       POST-INTEREST-TRANSACTION.
+           COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+               WS-LATEST-BALANCE * WS-INTEREST-RATE
+           IF WS-INTEREST-AMOUNT > ZERO
+               ADD 1 TO WS-NEXT-TRANS-SEQ
+               MOVE WS-NEXT-TRANS-SEQ TO TRANS-ID
+               MOVE WS-TARGET-ACCOUNT TO ACCOUNT-NUM
+               MOVE WS-CURRENT-DATE TO TRANS-DATE
+               SET IS-CREDIT TO TRUE
+               MOVE WS-INTEREST-AMOUNT TO AMOUNT
+               MOVE "INTEREST ACCRUAL" TO DESCRIPTION
+               MOVE SPACES TO ORIGINAL-TRANS-ID
+               MOVE SPACE TO REVERSAL-EFFECT
+               COMPUTE BALANCE-AFTER =
+                   WS-LATEST-BALANCE + WS-INTEREST-AMOUNT
+               WRITE LEDGER-RECORD
+               IF FILE-OK
+                   ADD 1 TO WS-ACCRUAL-COUNT
+                   MOVE WS-INTEREST-AMOUNT TO WS-DISPLAY-AMT
+                   DISPLAY "Accrued " WS-DISPLAY-AMT
+                       " on account " WS-TARGET-ACCOUNT
+               ELSE
+                   DISPLAY "ERROR: Could not post interest for "
+                       WS-TARGET-ACCOUNT
+               END-IF
+           END-IF.
+
+       CLEANUP.
+           CLOSE LEDGER-FILE
+           CLOSE ACCOUNT-MASTER.
