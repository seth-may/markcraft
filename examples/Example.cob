@@ -14,6 +14,51 @@
                ALTERNATE KEY IS ACCOUNT-NUM WITH DUPLICATES
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT TRANS-IN
+               ASSIGN TO "transin.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-IN-STATUS.
+
+           SELECT ACCOUNT-MASTER
+               ASSIGN TO "acctmas.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "checkpt.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT REJECT-FILE
+               ASSIGN TO "reject.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+           SELECT LEDGER-RPT
+               ASSIGN TO "ledgerrpt.prt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT PERIOD-FILE
+               ASSIGN TO "periodend.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PERIOD-STATUS.
+
+           SELECT GL-EXTRACT
+               ASSIGN TO "glextrct.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+
+      *> High-water mark of the last TRANS-ID already exported to the
+      *> GL - keeps GL-EXTRACT a true delta even though it is reopened
+      *> OUTPUT (truncated) every run.
+           SELECT GL-WATERMARK
+               ASSIGN TO "glwmark.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GLW-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD LEDGER-FILE.
@@ -24,15 +69,188 @@
            05 TRANS-TYPE        PIC X(1).
                88 IS-DEBIT      VALUE "D".
                88 IS-CREDIT     VALUE "C".
+               88 IS-REVERSAL   VALUE "R".
            05 AMOUNT            PIC 9(10)V99.
            05 DESCRIPTION       PIC X(50).
            05 BALANCE-AFTER     PIC S9(12)V99.
+           05 ORIGINAL-TRANS-ID PIC X(12).
+           05 REVERSAL-EFFECT   PIC X(1).
+               88 REVERSAL-IS-DEBIT  VALUE "D".
+               88 REVERSAL-IS-CREDIT VALUE "C".
+
+      *> Daily bank feed / origination extract: one row per item.
+       FD TRANS-IN.
+       01 TRANS-IN-RECORD.
+           05 TI-ACCOUNT-NUM    PIC 9(10).
+           05 TI-TRANS-DATE     PIC 9(8).
+           05 TI-TRANS-TYPE     PIC X(1).
+           05 TI-AMOUNT         PIC 9(10)V99.
+           05 TI-DESCRIPTION    PIC X(50).
+           05 TI-ORIG-TRANS-ID  PIC X(12).
+
+      *> Account master: one row per account, keyed on account number.
+       FD ACCOUNT-MASTER.
+       01 ACCOUNT-MASTER-RECORD.
+           05 ACCT-NUMBER       PIC 9(10).
+           05 ACCT-NAME         PIC X(30).
+           05 ACCT-STATUS       PIC X(1).
+               88 ACCT-OPEN     VALUE "O".
+               88 ACCT-CLOSED   VALUE "C".
+           05 ACCT-OPEN-DATE    PIC 9(8).
+           05 ACCT-OPENING-BAL  PIC S9(12)V99.
+
+      *> Restart checkpoint: progress snapshot taken every N postings.
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LAST-TRANS-ID PIC X(12).
+           05 CKPT-TRANS-COUNT   PIC 9(8).
+           05 CKPT-TOTAL-DEBITS  PIC S9(14)V99.
+           05 CKPT-TOTAL-CREDITS PIC S9(14)V99.
+           05 CKPT-NET-BALANCE   PIC S9(14)V99.
+           05 CKPT-EXCEPTION-COUNT PIC 9(8).
+           05 CKPT-FEED-COUNT    PIC 9(8).
+
+      *> Exception report: a copy of every LEDGER-RECORD that did not
+      *> post cleanly, plus the status code explaining why.
+       FD REJECT-FILE.
+       01 REJECT-RECORD.
+           05 RJ-TRANS-ID        PIC X(12).
+           05 RJ-ACCOUNT-NUM     PIC 9(10).
+           05 RJ-TRANS-DATE      PIC 9(8).
+           05 RJ-TRANS-TYPE      PIC X(1).
+           05 RJ-AMOUNT          PIC 9(10)V99.
+           05 RJ-DESCRIPTION     PIC X(50).
+           05 RJ-BALANCE-AFTER   PIC S9(12)V99.
+           05 RJ-ORIG-TRANS-ID   PIC X(12).
+           05 RJ-REVERSAL-EFFECT PIC X(1).
+           05 RJ-FILE-STATUS     PIC XX.
+
+      *> Durable, paginated copy of the transaction report for audit
+      *> retention (the console DISPLAY version does not survive).
+       FD LEDGER-RPT.
+       01 RPT-PRINT-LINE        PIC X(96).
+
+      *> Month-end close output: the closing balance a period ends on
+      *> becomes the opening balance the next period starts from.
+       FD PERIOD-FILE.
+       01 PERIOD-RECORD.
+           05 PRD-CLOSING-DATE      PIC 9(8).
+           05 PRD-OPENING-BALANCE   PIC S9(14)V99.
+
+      *> Nightly GL import extract: one row per posted ledger entry,
+      *> written as GENERATE-REPORT walks LEDGER-FILE.
+       FD GL-EXTRACT.
+       01 GL-EXTRACT-RECORD.
+           05 GL-ACCOUNT-NUM    PIC 9(10).
+           05 GL-TRANS-DATE     PIC 9(8).
+           05 GL-DR-CR          PIC X(1).
+               88 GL-IS-DEBIT   VALUE "D".
+               88 GL-IS-CREDIT  VALUE "C".
+           05 GL-AMOUNT         PIC 9(10)V99.
+           05 GL-DESCRIPTION    PIC X(50).
+           05 GL-BALANCE-AFTER  PIC S9(12)V99.
+
+      *> Single-record control file holding the last TRANS-ID handed
+      *> to the GL - mirrors PERIOD-FILE's opening-balance handoff.
+       FD GL-WATERMARK.
+       01 GL-WATERMARK-RECORD.
+           05 GLW-LAST-TRANS-ID PIC 9(8).
 
        WORKING-STORAGE SECTION.
        01 WS-FILE-STATUS        PIC XX.
            88 FILE-OK           VALUE "00".
            88 FILE-NOT-FOUND    VALUE "23".
            88 FILE-DUP-KEY      VALUE "22".
+       01 WS-TRANS-IN-STATUS    PIC XX.
+           88 TRANS-IN-OK       VALUE "00".
+           88 TRANS-IN-EOF      VALUE "10".
+       01 WS-ACCT-STATUS        PIC XX.
+           88 ACCT-FILE-OK      VALUE "00".
+           88 ACCT-NOT-FOUND    VALUE "23".
+       01 WS-ACCOUNT-VALID      PIC X VALUE 'N'.
+           88 ACCOUNT-IS-VALID  VALUE 'Y'.
+       01 WS-EXCEPTION-COUNT    PIC 9(8) VALUE ZERO.
+       01 WS-REJECT-FILE-STATUS PIC XX.
+           88 REJECT-FILE-OK    VALUE "00".
+       01 WS-REJECT-REASON      PIC XX.
+       01 WS-CKPT-STATUS        PIC XX.
+           88 CKPT-FILE-OK      VALUE "00".
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 10.
+       01 WS-SKIP-COUNT         PIC 9(8) VALUE ZERO.
+       01 WS-RESUMING           PIC X VALUE 'N'.
+           88 IS-RESUMING       VALUE 'Y'.
+       01 WS-CUR-MAX-SEQ        PIC 9(8) VALUE ZERO.
+      *> Today's position in TRANS-IN, separate from WS-TRANS-COUNT
+      *> (the lifetime TRANS-ID sequence) - a restart must skip only
+      *> records this run has already read, not every transaction
+      *> ever posted to LEDGER-FILE across prior days.
+       01 WS-FEED-COUNT         PIC 9(8) VALUE ZERO.
+       01 WS-CKPT-SAVED-COUNT   PIC 9(8) VALUE ZERO.
+       01 WS-GAP-SEQ            PIC 9(8) VALUE ZERO.
+       01 WS-GAP-CUR-SEQ        PIC 9(8) VALUE ZERO.
+       01 WS-GAP-REJ-EOF        PIC X VALUE 'N'.
+           88 GAP-REJ-AT-END    VALUE 'Y'.
+       01 WS-ORIG-TRANS-TYPE    PIC X(1).
+       01 WS-ORIG-AMOUNT        PIC 9(10)V99.
+       01 WS-ORIG-ACCOUNT-NUM   PIC 9(10).
+       01 WS-ORIG-FOUND         PIC X VALUE 'N'.
+           88 ORIG-TRANS-FOUND  VALUE 'Y'.
+       01 WS-POST-ACCOUNT-NUM   PIC 9(10).
+       01 WS-ACCT-RUNNING-BALANCE PIC S9(12)V99 VALUE ZERO.
+       01 WS-ACCT-BAL-FOUND     PIC X VALUE 'N'.
+           88 ACCT-BAL-FOUND    VALUE 'Y'.
+       01 WS-BAL-TARGET-ACCT    PIC 9(10).
+       01 WS-RPT-STATUS         PIC XX.
+           88 RPT-FILE-OK       VALUE "00".
+       01 WS-PAGE-COUNT         PIC 9(4) VALUE ZERO.
+       01 WS-LINE-COUNT         PIC 9(4) VALUE ZERO.
+       01 WS-MAX-LINES          PIC 9(4) VALUE 60.
+       01 WS-RUN-MODE-PARM      PIC X(10).
+       01 WS-RUN-MODE           PIC X VALUE 'D'.
+           88 DAILY-MODE        VALUE 'D'.
+           88 MONTH-END-MODE    VALUE 'M'.
+       01 WS-PERIOD-STATUS      PIC XX.
+           88 PERIOD-FILE-OK    VALUE "00".
+       01 WS-GL-STATUS          PIC XX.
+           88 GL-FILE-OK        VALUE "00".
+       01 WS-GLW-STATUS         PIC XX.
+           88 GLW-FILE-OK       VALUE "00".
+       01 WS-GL-WATERMARK       PIC 9(8) VALUE ZERO.
+       01 WS-GL-NEW-WATERMARK   PIC 9(8) VALUE ZERO.
+       01 WS-GL-CUR-SEQ         PIC 9(8) VALUE ZERO.
+       01 WS-PERIOD-DISP-DATE   PIC 9999/99/99.
+       01 WS-LAST-CLOSE-DATE    PIC 9(8) VALUE ZERO.
+       01 WS-DATE-COUNT         PIC 9(4) VALUE ZERO.
+       01 WS-FOUND-IDX          PIC 9(4) VALUE ZERO.
+       01 WS-DATE-TABLE-FULL    PIC X VALUE 'N'.
+           88 DATE-TABLE-FULL-WARNED VALUE 'Y'.
+       01 WS-DATE-TOTALS.
+           05 WS-DATE-ENTRY OCCURS 400 TIMES INDEXED BY WS-DATE-IDX.
+               10 WS-DATE-VALUE    PIC 9(8).
+               10 WS-DATE-DEBITS   PIC S9(14)V99.
+               10 WS-DATE-CREDITS  PIC S9(14)V99.
+
+       01 WS-RPT-HEADER-1.
+           05 FILLER            PIC X(10) VALUE "MARKCRAFT ".
+           05 FILLER            PIC X(25) VALUE
+               "LEDGER TRANSACTION REPORT".
+           05 FILLER            PIC X(10) VALUE "RUN DATE: ".
+           05 HDR-RUN-DATE      PIC 9999/99/99.
+           05 FILLER            PIC X(7) VALUE "  PAGE ".
+           05 HDR-PAGE-NUM      PIC ZZZ9.
+
+       01 WS-RPT-HEADER-2.
+           05 HDR-COL-ID         PIC X(12) VALUE "TRANS-ID".
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 HDR-COL-DATE       PIC X(10) VALUE "DATE".
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 HDR-COL-TYPE       PIC X(8) VALUE "TYPE".
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 HDR-COL-AMOUNT     PIC X(14) VALUE "AMOUNT".
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 HDR-COL-DESC       PIC X(30) VALUE "DESCRIPTION".
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 HDR-COL-ORIG       PIC X(12) VALUE "ORIG-ID".
        01 WS-CURRENT-DATE       PIC 9(8).
        01 WS-TOTAL-DEBITS       PIC S9(14)V99 VALUE ZERO.
        01 WS-TOTAL-CREDITS      PIC S9(14)V99 VALUE ZERO.
@@ -42,22 +260,55 @@
        01 WS-DISPLAY-BAL        PIC -(12)9.99.
        01 WS-EOF                PIC X VALUE 'N'.
            88 END-OF-FILE       VALUE 'Y'.
+       01 WS-STMT-EOF           PIC X VALUE 'N'.
+           88 END-OF-STATEMENTS VALUE 'Y'.
+       01 WS-STMT-PRIOR-ACCT    PIC 9(10) VALUE ZERO.
+       01 WS-STMT-FIRST         PIC X VALUE 'Y'.
+           88 STMT-FIRST-ACCT   VALUE 'Y'.
+       01 WS-STMT-BALANCE       PIC S9(14)V99 VALUE ZERO.
+       01 WS-STMT-DEBITS        PIC S9(14)V99 VALUE ZERO.
+       01 WS-STMT-CREDITS       PIC S9(14)V99 VALUE ZERO.
+
+       01 WS-STMT-LINE.
+           05 STMT-ID            PIC X(12).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 STMT-DATE           PIC 9999/99/99.
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 STMT-TYPE           PIC X(8).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 STMT-AMOUNT         PIC Z(10)9.99.
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 STMT-RUN-BAL        PIC -(12)9.99.
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 STMT-ORIG-ID        PIC X(12).
 
        01 WS-REPORT-LINE.
            05 RPT-ID            PIC X(12).
            05 FILLER            PIC X(2) VALUE SPACES.
            05 RPT-DATE          PIC 9999/99/99.
            05 FILLER            PIC X(2) VALUE SPACES.
-           05 RPT-TYPE          PIC X(6).
+           05 RPT-TYPE          PIC X(8).
            05 FILLER            PIC X(2) VALUE SPACES.
            05 RPT-AMOUNT        PIC Z(10)9.99.
            05 FILLER            PIC X(2) VALUE SPACES.
            05 RPT-DESC          PIC X(30).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 RPT-ORIG-ID        PIC X(12).
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
+           MOVE SPACES TO WS-RUN-MODE-PARM
+           ACCEPT WS-RUN-MODE-PARM FROM COMMAND-LINE
+           SET DAILY-MODE TO TRUE
+           IF WS-RUN-MODE-PARM(1:8) = "MONTHEND"
+               SET MONTH-END-MODE TO TRUE
+           END-IF
            PERFORM INITIALIZE-SYSTEM
-           PERFORM PROCESS-TRANSACTIONS
+           IF MONTH-END-MODE
+               PERFORM GENERATE-PERIOD-SUMMARY
+           ELSE
+               PERFORM PROCESS-TRANSACTIONS
+           END-IF
            PERFORM GENERATE-REPORT
            PERFORM CLEANUP
            STOP RUN.
@@ -72,32 +323,482 @@
                    STOP RUN
                END-IF
            END-IF
+           IF DAILY-MODE
+               OPEN INPUT TRANS-IN
+               IF NOT TRANS-IN-OK
+                   DISPLAY "ERROR: Cannot open transaction input file"
+                   STOP RUN
+               END-IF
+           END-IF
+           OPEN INPUT ACCOUNT-MASTER
+           IF NOT ACCT-FILE-OK
+               DISPLAY "ERROR: Cannot open account master file"
+               STOP RUN
+           END-IF
+           PERFORM LOAD-OPENING-BALANCE
+           PERFORM LOAD-GL-WATERMARK
+           IF DAILY-MODE
+               PERFORM SEED-TRANS-COUNT
+               PERFORM RESTORE-CHECKPOINT
+           END-IF
+           IF IS-RESUMING
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           IF NOT REJECT-FILE-OK
+               DISPLAY "ERROR: Cannot open exception file"
+               STOP RUN
+           END-IF
+           OPEN OUTPUT LEDGER-RPT
+           IF NOT RPT-FILE-OK
+               DISPLAY "ERROR: Cannot open report print file"
+               STOP RUN
+           END-IF
+           OPEN OUTPUT GL-EXTRACT
+           IF NOT GL-FILE-OK
+               DISPLAY "ERROR: Cannot open GL extract file"
+               STOP RUN
+           END-IF
            DISPLAY "=== MarkCraft Ledger System ==="
-           DISPLAY "Date: " WS-CURRENT-DATE.
+           DISPLAY "Date: " WS-CURRENT-DATE
+           IF MONTH-END-MODE
+               DISPLAY "Mode: MONTH-END CLOSE"
+           ELSE
+               DISPLAY "Mode: DAILY POSTING"
+           END-IF.
+
+       LOAD-OPENING-BALANCE.
+           OPEN INPUT PERIOD-FILE
+           IF PERIOD-FILE-OK
+               READ PERIOD-FILE
+                   NOT AT END
+                       MOVE PRD-OPENING-BALANCE TO WS-NET-BALANCE
+                       MOVE PRD-CLOSING-DATE TO WS-LAST-CLOSE-DATE
+               END-READ
+               CLOSE PERIOD-FILE
+           END-IF.
+
+       LOAD-GL-WATERMARK.
+           OPEN INPUT GL-WATERMARK
+           IF GLW-FILE-OK
+               READ GL-WATERMARK
+                   NOT AT END MOVE GLW-LAST-TRANS-ID TO WS-GL-WATERMARK
+               END-READ
+               CLOSE GL-WATERMARK
+           END-IF
+           MOVE WS-GL-WATERMARK TO WS-GL-NEW-WATERMARK.
+
+      *> LEDGER-FILE persists across calendar days, so TRANS-ID (this
+      *> run's WS-TRANS-COUNT) has to pick up above the highest sequence
+      *> already on file, not restart at the checkpoint's same-run
+      *> value.
+       SEED-TRANS-COUNT.
+           MOVE LOW-VALUES TO TRANS-ID
+           START LEDGER-FILE KEY >= TRANS-ID
+           IF FILE-OK
+               PERFORM READ-NEXT-FOR-SEED UNTIL FILE-NOT-FOUND
+           END-IF.
+
+       READ-NEXT-FOR-SEED.
+           READ LEDGER-FILE NEXT RECORD
+               AT END SET FILE-NOT-FOUND TO TRUE
+               NOT AT END
+                   MOVE TRANS-ID(1:8) TO WS-CUR-MAX-SEQ
+                   IF WS-CUR-MAX-SEQ > WS-TRANS-COUNT
+                       MOVE WS-CUR-MAX-SEQ TO WS-TRANS-COUNT
+                   END-IF
+           END-READ.
+
+      *> WS-TRANS-COUNT (the lifetime TRANS-ID sequence) can end up
+      *> higher than CKPT-TRANS-COUNT when SEED-TRANS-COUNT found
+      *> postings beyond the last checkpoint interval - the checkpoint
+      *> totals only cover activity through CKPT-TRANS-COUNT, and
+      *> WS-FEED-COUNT (today's TRANS-IN position) lags by the exact
+      *> same gap, since both counters advance once per ADD-TRANSACTION
+      *> call. RECONCILE-CHECKPOINT-GAP re-derives both from the files.
+       RESTORE-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FILE-OK
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       SET IS-RESUMING TO TRUE
+                       MOVE CKPT-TRANS-COUNT TO WS-CKPT-SAVED-COUNT
+                       IF CKPT-TRANS-COUNT > WS-TRANS-COUNT
+                           MOVE CKPT-TRANS-COUNT TO WS-TRANS-COUNT
+                       END-IF
+                       MOVE CKPT-TOTAL-DEBITS TO WS-TOTAL-DEBITS
+                       MOVE CKPT-TOTAL-CREDITS TO WS-TOTAL-CREDITS
+                       MOVE CKPT-NET-BALANCE TO WS-NET-BALANCE
+                       MOVE CKPT-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+                       MOVE CKPT-FEED-COUNT TO WS-FEED-COUNT
+                       DISPLAY "Resuming after checkpoint, trans "
+                           WS-TRANS-COUNT
+                       PERFORM RECONCILE-CHECKPOINT-GAP
+                       PERFORM SKIP-POSTED-INPUT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       RECONCILE-CHECKPOINT-GAP.
+           IF WS-TRANS-COUNT > WS-CKPT-SAVED-COUNT
+               COMPUTE WS-FEED-COUNT = WS-FEED-COUNT +
+                   (WS-TRANS-COUNT - WS-CKPT-SAVED-COUNT)
+               COMPUTE WS-GAP-SEQ = WS-CKPT-SAVED-COUNT + 1
+               MOVE WS-GAP-SEQ TO TRANS-ID
+               START LEDGER-FILE KEY >= TRANS-ID
+                   INVALID KEY SET FILE-NOT-FOUND TO TRUE
+               END-START
+               PERFORM RECONCILE-GAP-LEDGER-ENTRY UNTIL FILE-NOT-FOUND
+               PERFORM RECONCILE-GAP-REJECTS
+           END-IF.
+
+       RECONCILE-GAP-LEDGER-ENTRY.
+           READ LEDGER-FILE NEXT RECORD
+               AT END SET FILE-NOT-FOUND TO TRUE
+               NOT AT END
+                   MOVE TRANS-ID(1:8) TO WS-GAP-CUR-SEQ
+                   IF WS-GAP-CUR-SEQ > WS-TRANS-COUNT
+                       SET FILE-NOT-FOUND TO TRUE
+                   ELSE
+                       IF IS-CREDIT OR REVERSAL-IS-CREDIT
+                           ADD AMOUNT TO WS-TOTAL-CREDITS
+                           ADD AMOUNT TO WS-NET-BALANCE
+                       ELSE
+                           ADD AMOUNT TO WS-TOTAL-DEBITS
+                           SUBTRACT AMOUNT FROM WS-NET-BALANCE
+                       END-IF
+                   END-IF
+           END-READ.
+
+       RECONCILE-GAP-REJECTS.
+           MOVE 'N' TO WS-GAP-REJ-EOF
+           OPEN INPUT REJECT-FILE
+           IF REJECT-FILE-OK
+               PERFORM RECONCILE-GAP-REJECT-ENTRY UNTIL GAP-REJ-AT-END
+               CLOSE REJECT-FILE
+           END-IF.
+
+       RECONCILE-GAP-REJECT-ENTRY.
+           READ REJECT-FILE
+               AT END SET GAP-REJ-AT-END TO TRUE
+               NOT AT END
+                   MOVE RJ-TRANS-ID(1:8) TO WS-GAP-CUR-SEQ
+                   IF WS-GAP-CUR-SEQ > WS-CKPT-SAVED-COUNT
+                           AND WS-GAP-CUR-SEQ <= WS-TRANS-COUNT
+                       ADD 1 TO WS-EXCEPTION-COUNT
+                   END-IF
+           END-READ.
+
+       SKIP-POSTED-INPUT.
+           MOVE WS-FEED-COUNT TO WS-SKIP-COUNT
+           PERFORM SKIP-ONE-INPUT-RECORD WS-SKIP-COUNT TIMES.
+
+       SKIP-ONE-INPUT-RECORD.
+           READ TRANS-IN
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
 
        PROCESS-TRANSACTIONS.
+           PERFORM READ-TRANS-IN
+           PERFORM POST-ONE-TRANSACTION UNTIL END-OF-FILE
+           DISPLAY "Processed " WS-TRANS-COUNT " transactions"
+           PERFORM CLEAR-CHECKPOINT.
+
+       POST-ONE-TRANSACTION.
            PERFORM ADD-TRANSACTION
-           PERFORM ADD-TRANSACTION
-           DISPLAY "Processed " WS-TRANS-COUNT " transactions".
+           PERFORM READ-TRANS-IN.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       READ-TRANS-IN.
+           READ TRANS-IN
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
 
        ADD-TRANSACTION.
            ADD 1 TO WS-TRANS-COUNT
+           ADD 1 TO WS-FEED-COUNT
+           MOVE 'N' TO WS-ORIG-FOUND
+           MOVE TI-ACCOUNT-NUM TO WS-POST-ACCOUNT-NUM
+           IF TI-TRANS-TYPE = "R"
+               PERFORM LOOKUP-ORIGINAL-TRANS
+               IF ORIG-TRANS-FOUND
+                   MOVE WS-ORIG-ACCOUNT-NUM TO WS-POST-ACCOUNT-NUM
+               END-IF
+           END-IF
+           PERFORM GET-ACCOUNT-BALANCE
            MOVE WS-TRANS-COUNT TO TRANS-ID
-           MOVE 1234567890 TO ACCOUNT-NUM
-           MOVE WS-CURRENT-DATE TO TRANS-DATE
-           SET IS-CREDIT TO TRUE
-           MOVE 1500.00 TO AMOUNT
-           MOVE "MarkCraft subscription" TO DESCRIPTION
-           COMPUTE BALANCE-AFTER = WS-NET-BALANCE + AMOUNT
-           MOVE BALANCE-AFTER TO WS-NET-BALANCE
-           WRITE LEDGER-RECORD
+           MOVE WS-POST-ACCOUNT-NUM TO ACCOUNT-NUM
+           MOVE TI-TRANS-DATE TO TRANS-DATE
+           MOVE TI-TRANS-TYPE TO TRANS-TYPE
+           MOVE TI-DESCRIPTION TO DESCRIPTION
+           IF IS-REVERSAL
+               MOVE TI-ORIG-TRANS-ID TO ORIGINAL-TRANS-ID
+               MOVE WS-ORIG-AMOUNT TO AMOUNT
+               MOVE SPACE TO REVERSAL-EFFECT
+               IF ORIG-TRANS-FOUND
+                   IF WS-ORIG-TRANS-TYPE = "C"
+                       SET REVERSAL-IS-DEBIT TO TRUE
+                   ELSE
+                       SET REVERSAL-IS-CREDIT TO TRUE
+                   END-IF
+               END-IF
+           ELSE
+               MOVE SPACES TO ORIGINAL-TRANS-ID
+               MOVE SPACE TO REVERSAL-EFFECT
+               MOVE TI-AMOUNT TO AMOUNT
+           END-IF
+           IF IS-REVERSAL AND NOT ORIG-TRANS-FOUND
+               MOVE ZERO TO BALANCE-AFTER
+               MOVE "91" TO WS-REJECT-REASON
+               PERFORM WRITE-REJECT-RECORD
+           ELSE
+               PERFORM VALIDATE-ACCOUNT
+               IF NOT ACCOUNT-IS-VALID
+                   MOVE ZERO TO BALANCE-AFTER
+                   MOVE "90" TO WS-REJECT-REASON
+                   PERFORM WRITE-REJECT-RECORD
+               ELSE
+                   PERFORM POST-AMOUNT-TO-BALANCE
+                   WRITE LEDGER-RECORD
+                   IF FILE-OK
+                       PERFORM UPDATE-RUNNING-TOTALS
+                   ELSE
+                       MOVE WS-FILE-STATUS TO WS-REJECT-REASON
+                       PERFORM WRITE-REJECT-RECORD
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM WRITE-CHECKPOINT.
+
+       LOOKUP-ORIGINAL-TRANS.
+           MOVE ZERO TO WS-ORIG-AMOUNT
+           MOVE SPACE TO WS-ORIG-TRANS-TYPE
+           MOVE ZERO TO WS-ORIG-ACCOUNT-NUM
+           MOVE TI-ORIG-TRANS-ID TO TRANS-ID
+           READ LEDGER-FILE
+               INVALID KEY CONTINUE
+           END-READ
+           IF FILE-OK
+               MOVE 'Y' TO WS-ORIG-FOUND
+               MOVE TRANS-TYPE TO WS-ORIG-TRANS-TYPE
+               MOVE AMOUNT TO WS-ORIG-AMOUNT
+               MOVE ACCOUNT-NUM TO WS-ORIG-ACCOUNT-NUM
+           END-IF.
+
+      *> Looks up this account's own latest posted balance (falling
+      *> back to its ACCOUNT-MASTER opening balance if it has never
+      *> posted) before LEDGER-RECORD is overwritten with the new
+      *> transaction's fields - mirrors LOOKUP-ORIGINAL-TRANS, which
+      *> has to run before the output record is built for the same
+      *> reason: both need to READ LEDGER-FILE into the one buffer
+      *> the pending transaction is about to occupy.
+       GET-ACCOUNT-BALANCE.
+           MOVE 'N' TO WS-ACCT-BAL-FOUND
+           MOVE WS-POST-ACCOUNT-NUM TO WS-BAL-TARGET-ACCT
+           MOVE WS-POST-ACCOUNT-NUM TO ACCOUNT-NUM
+           START LEDGER-FILE KEY IS = ACCOUNT-NUM
+               INVALID KEY CONTINUE
+           END-START
            IF FILE-OK
+               PERFORM READ-NEXT-FOR-BALANCE UNTIL FILE-NOT-FOUND
+           END-IF
+           IF NOT ACCT-BAL-FOUND
+               MOVE WS-BAL-TARGET-ACCT TO ACCT-NUMBER
+               READ ACCOUNT-MASTER
+                   INVALID KEY MOVE ZERO TO ACCT-OPENING-BAL
+               END-READ
+               MOVE ACCT-OPENING-BAL TO WS-ACCT-RUNNING-BALANCE
+           END-IF.
+
+       READ-NEXT-FOR-BALANCE.
+           READ LEDGER-FILE NEXT RECORD
+               AT END SET FILE-NOT-FOUND TO TRUE
+               NOT AT END
+                   IF ACCOUNT-NUM = WS-BAL-TARGET-ACCT
+                       MOVE 'Y' TO WS-ACCT-BAL-FOUND
+                       MOVE BALANCE-AFTER TO WS-ACCT-RUNNING-BALANCE
+                   ELSE
+                       SET FILE-NOT-FOUND TO TRUE
+                   END-IF
+           END-READ.
+
+       POST-AMOUNT-TO-BALANCE.
+           IF IS-CREDIT OR REVERSAL-IS-CREDIT
+               COMPUTE BALANCE-AFTER = WS-ACCT-RUNNING-BALANCE + AMOUNT
+           ELSE
+               COMPUTE BALANCE-AFTER = WS-ACCT-RUNNING-BALANCE - AMOUNT
+           END-IF.
+
+       UPDATE-RUNNING-TOTALS.
+           IF IS-CREDIT OR REVERSAL-IS-CREDIT
                ADD AMOUNT TO WS-TOTAL-CREDITS
+               ADD AMOUNT TO WS-NET-BALANCE
+           ELSE
+               ADD AMOUNT TO WS-TOTAL-DEBITS
+               SUBTRACT AMOUNT FROM WS-NET-BALANCE
+           END-IF.
+
+       WRITE-REJECT-RECORD.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE TRANS-ID TO RJ-TRANS-ID
+           MOVE ACCOUNT-NUM TO RJ-ACCOUNT-NUM
+           MOVE TRANS-DATE TO RJ-TRANS-DATE
+           MOVE TRANS-TYPE TO RJ-TRANS-TYPE
+           MOVE AMOUNT TO RJ-AMOUNT
+           MOVE DESCRIPTION TO RJ-DESCRIPTION
+           MOVE BALANCE-AFTER TO RJ-BALANCE-AFTER
+           MOVE ORIGINAL-TRANS-ID TO RJ-ORIG-TRANS-ID
+           MOVE REVERSAL-EFFECT TO RJ-REVERSAL-EFFECT
+           MOVE WS-REJECT-REASON TO RJ-FILE-STATUS
+           WRITE REJECT-RECORD
+           DISPLAY "REJECTED: acct " ACCOUNT-NUM " status "
+               WS-REJECT-REASON.
+
+       WRITE-CHECKPOINT.
+           IF FUNCTION MOD(WS-TRANS-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               MOVE TRANS-ID TO CKPT-LAST-TRANS-ID
+               MOVE WS-TRANS-COUNT TO CKPT-TRANS-COUNT
+               MOVE WS-TOTAL-DEBITS TO CKPT-TOTAL-DEBITS
+               MOVE WS-TOTAL-CREDITS TO CKPT-TOTAL-CREDITS
+               MOVE WS-NET-BALANCE TO CKPT-NET-BALANCE
+               MOVE WS-EXCEPTION-COUNT TO CKPT-EXCEPTION-COUNT
+               MOVE WS-FEED-COUNT TO CKPT-FEED-COUNT
+               OPEN OUTPUT CHECKPOINT-FILE
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       VALIDATE-ACCOUNT.
+           MOVE 'N' TO WS-ACCOUNT-VALID
+           MOVE ACCOUNT-NUM TO ACCT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY CONTINUE
+           END-READ
+           IF ACCT-FILE-OK AND ACCT-OPEN
+               MOVE 'Y' TO WS-ACCOUNT-VALID
+           END-IF.
+
+       GENERATE-PERIOD-SUMMARY.
+           DISPLAY SPACES
+           DISPLAY "=== Period-End Summary ==="
+           MOVE ZERO TO WS-DATE-COUNT
+           MOVE LOW-VALUES TO TRANS-ID
+           START LEDGER-FILE KEY >= TRANS-ID
+           MOVE 'N' TO WS-EOF
+           PERFORM READ-FOR-PERIOD UNTIL END-OF-FILE
+           PERFORM PRINT-PERIOD-TOTALS
+           PERFORM ROLL-FORWARD-BALANCE.
+
+       READ-FOR-PERIOD.
+           READ LEDGER-FILE NEXT RECORD
+               AT END SET END-OF-FILE TO TRUE
+      *> Only the postings since the last close belong to this
+      *> period - everything on or before WS-LAST-CLOSE-DATE was
+      *> already rolled into the opening balance a prior close read
+      *> back in LOAD-OPENING-BALANCE.
+               NOT AT END
+                   IF TRANS-DATE > WS-LAST-CLOSE-DATE
+                       PERFORM ACCUMULATE-DATE-TOTAL
+                   END-IF
+           END-READ.
+
+       ACCUMULATE-DATE-TOTAL.
+           PERFORM FIND-OR-ADD-DATE-ENTRY
+           IF WS-FOUND-IDX NOT = ZERO
+               IF IS-CREDIT OR REVERSAL-IS-CREDIT
+                   ADD AMOUNT TO WS-DATE-CREDITS(WS-FOUND-IDX)
+               ELSE
+                   ADD AMOUNT TO WS-DATE-DEBITS(WS-FOUND-IDX)
+               END-IF
+           END-IF.
+
+       FIND-OR-ADD-DATE-ENTRY.
+           MOVE ZERO TO WS-FOUND-IDX
+           PERFORM SCAN-DATE-ENTRY VARYING WS-DATE-IDX FROM 1 BY 1
+                   UNTIL WS-DATE-IDX > WS-DATE-COUNT
+           IF WS-FOUND-IDX = ZERO
+               IF WS-DATE-COUNT < 400
+                   ADD 1 TO WS-DATE-COUNT
+                   MOVE WS-DATE-COUNT TO WS-FOUND-IDX
+                   MOVE TRANS-DATE TO WS-DATE-VALUE(WS-FOUND-IDX)
+                   MOVE ZERO TO WS-DATE-DEBITS(WS-FOUND-IDX)
+                   MOVE ZERO TO WS-DATE-CREDITS(WS-FOUND-IDX)
+               ELSE
+                   PERFORM WARN-DATE-TABLE-FULL
+               END-IF
+           END-IF.
+
+       SCAN-DATE-ENTRY.
+           IF WS-DATE-VALUE(WS-DATE-IDX) = TRANS-DATE
+               MOVE WS-DATE-IDX TO WS-FOUND-IDX
+           END-IF.
+
+      *> Warn once, not once per excluded posting, so a period that
+      *> runs past the 400-distinct-date table limit is noticed
+      *> instead of silently under-closing.
+       WARN-DATE-TABLE-FULL.
+           IF NOT DATE-TABLE-FULL-WARNED
+               DISPLAY "WARNING: over 400 distinct transaction dates "
+                   "in this period - postings on dates beyond the "
+                   "table limit are excluded from period totals"
+               SET DATE-TABLE-FULL-WARNED TO TRUE
+           END-IF.
+
+       PRINT-PERIOD-TOTALS.
+           MOVE ZERO TO WS-TOTAL-DEBITS WS-TOTAL-CREDITS
+           PERFORM PRINT-ONE-DATE-TOTAL VARYING WS-DATE-IDX FROM 1 BY 1
+                   UNTIL WS-DATE-IDX > WS-DATE-COUNT
+           DISPLAY "=========================="
+           MOVE WS-TOTAL-DEBITS TO WS-DISPLAY-AMT
+           DISPLAY "Period Total Debits:  " WS-DISPLAY-AMT
+           MOVE WS-TOTAL-CREDITS TO WS-DISPLAY-AMT
+           DISPLAY "Period Total Credits: " WS-DISPLAY-AMT
+           COMPUTE WS-NET-BALANCE =
+               WS-NET-BALANCE + WS-TOTAL-CREDITS - WS-TOTAL-DEBITS
+           MOVE WS-NET-BALANCE TO WS-DISPLAY-BAL
+           DISPLAY "Closing Balance:      " WS-DISPLAY-BAL.
+
+       PRINT-ONE-DATE-TOTAL.
+           MOVE WS-DATE-VALUE(WS-DATE-IDX) TO WS-PERIOD-DISP-DATE
+           MOVE WS-DATE-DEBITS(WS-DATE-IDX) TO WS-DISPLAY-AMT
+           DISPLAY WS-PERIOD-DISP-DATE " DEBITS:  " WS-DISPLAY-AMT
+           MOVE WS-DATE-CREDITS(WS-DATE-IDX) TO WS-DISPLAY-AMT
+           DISPLAY WS-PERIOD-DISP-DATE " CREDITS: " WS-DISPLAY-AMT
+           ADD WS-DATE-DEBITS(WS-DATE-IDX) TO WS-TOTAL-DEBITS
+           ADD WS-DATE-CREDITS(WS-DATE-IDX) TO WS-TOTAL-CREDITS.
+
+       ROLL-FORWARD-BALANCE.
+           MOVE WS-CURRENT-DATE TO PRD-CLOSING-DATE
+           MOVE WS-NET-BALANCE TO PRD-OPENING-BALANCE
+           PERFORM WRITE-PERIOD-BALANCE.
+
+      *> Ordinary daily runs don't close the period, but they still
+      *> need to hand next day's run the balance as of today's
+      *> postings - otherwise every day after the first would restart
+      *> from the last actual close and only ever show that one day's
+      *> deltas. PRD-CLOSING-DATE is left at WS-LAST-CLOSE-DATE (the
+      *> prior close) since the period itself hasn't closed yet.
+       SAVE-DAILY-BALANCE.
+           MOVE WS-LAST-CLOSE-DATE TO PRD-CLOSING-DATE
+           MOVE WS-NET-BALANCE TO PRD-OPENING-BALANCE
+           PERFORM WRITE-PERIOD-BALANCE.
+
+       WRITE-PERIOD-BALANCE.
+           OPEN OUTPUT PERIOD-FILE
+           IF PERIOD-FILE-OK
+               WRITE PERIOD-RECORD
+               CLOSE PERIOD-FILE
            END-IF.
 
        GENERATE-REPORT.
            DISPLAY SPACES
            DISPLAY "=== Transaction Report ==="
+           PERFORM WRITE-REPORT-HEADER
+           MOVE 'N' TO WS-EOF
            MOVE LOW-VALUES TO TRANS-ID
            START LEDGER-FILE KEY >= TRANS-ID
            PERFORM READ-NEXT UNTIL END-OF-FILE
@@ -105,7 +806,80 @@
            MOVE WS-TOTAL-CREDITS TO WS-DISPLAY-AMT
            DISPLAY "Total Credits: " WS-DISPLAY-AMT
            MOVE WS-NET-BALANCE TO WS-DISPLAY-BAL
-           DISPLAY "Net Balance:   " WS-DISPLAY-BAL.
+           DISPLAY "Net Balance:   " WS-DISPLAY-BAL
+           DISPLAY "Exceptions:    " WS-EXCEPTION-COUNT
+           PERFORM GENERATE-ACCOUNT-STATEMENTS.
+
+       GENERATE-ACCOUNT-STATEMENTS.
+           DISPLAY SPACES
+           DISPLAY "=== Account Statements ==="
+           MOVE ZERO TO ACCOUNT-NUM
+           START LEDGER-FILE KEY IS >= ACCOUNT-NUM
+           IF FILE-OK
+               MOVE 'N' TO WS-STMT-EOF
+               MOVE 'Y' TO WS-STMT-FIRST
+               PERFORM READ-NEXT-BY-ACCT UNTIL END-OF-STATEMENTS
+               IF NOT STMT-FIRST-ACCT
+                   PERFORM PRINT-ACCT-SUBTOTAL
+               END-IF
+           ELSE
+               DISPLAY "No accounts to report"
+           END-IF.
+
+       READ-NEXT-BY-ACCT.
+           READ LEDGER-FILE NEXT RECORD
+               AT END SET END-OF-STATEMENTS TO TRUE
+               NOT AT END PERFORM PROCESS-STMT-RECORD
+           END-READ.
+
+       PROCESS-STMT-RECORD.
+           IF STMT-FIRST-ACCT
+               PERFORM START-NEW-ACCT-STMT
+           ELSE
+               IF ACCOUNT-NUM NOT = WS-STMT-PRIOR-ACCT
+                   PERFORM PRINT-ACCT-SUBTOTAL
+                   PERFORM START-NEW-ACCT-STMT
+               END-IF
+           END-IF
+           IF IS-CREDIT OR REVERSAL-IS-CREDIT
+               ADD AMOUNT TO WS-STMT-BALANCE
+               ADD AMOUNT TO WS-STMT-CREDITS
+           ELSE
+               SUBTRACT AMOUNT FROM WS-STMT-BALANCE
+               ADD AMOUNT TO WS-STMT-DEBITS
+           END-IF
+           PERFORM DISPLAY-STMT-LINE.
+
+       START-NEW-ACCT-STMT.
+           MOVE ACCOUNT-NUM TO WS-STMT-PRIOR-ACCT
+           MOVE 'N' TO WS-STMT-FIRST
+           MOVE ZERO TO WS-STMT-DEBITS WS-STMT-CREDITS
+           MOVE ACCOUNT-NUM TO ACCT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY MOVE ZERO TO ACCT-OPENING-BAL
+           END-READ
+           MOVE ACCT-OPENING-BAL TO WS-STMT-BALANCE
+           DISPLAY SPACES
+           DISPLAY "--- Account " ACCOUNT-NUM " " ACCT-NAME.
+
+       PRINT-ACCT-SUBTOTAL.
+           MOVE WS-STMT-DEBITS TO WS-DISPLAY-AMT
+           DISPLAY "  Debits:  " WS-DISPLAY-AMT
+           MOVE WS-STMT-CREDITS TO WS-DISPLAY-AMT
+           DISPLAY "  Credits: " WS-DISPLAY-AMT
+           MOVE WS-STMT-BALANCE TO WS-DISPLAY-BAL
+           DISPLAY "  Ending Balance: " WS-DISPLAY-BAL.
+
+       DISPLAY-STMT-LINE.
+           MOVE TRANS-ID TO STMT-ID
+           MOVE TRANS-DATE TO STMT-DATE
+           IF IS-CREDIT MOVE "CREDIT" TO STMT-TYPE
+           ELSE IF IS-DEBIT MOVE "DEBIT" TO STMT-TYPE
+           ELSE MOVE "REVERSAL" TO STMT-TYPE END-IF END-IF
+           MOVE AMOUNT TO STMT-AMOUNT
+           MOVE WS-STMT-BALANCE TO STMT-RUN-BAL
+           MOVE ORIGINAL-TRANS-ID TO STMT-ORIG-ID
+           DISPLAY WS-STMT-LINE.
 
        READ-NEXT.
            READ LEDGER-FILE NEXT RECORD
@@ -117,10 +891,81 @@
            MOVE TRANS-ID TO RPT-ID
            MOVE TRANS-DATE TO RPT-DATE
            IF IS-CREDIT MOVE "CREDIT" TO RPT-TYPE
-           ELSE MOVE "DEBIT" TO RPT-TYPE END-IF
+           ELSE IF IS-DEBIT MOVE "DEBIT" TO RPT-TYPE
+           ELSE MOVE "REVERSAL" TO RPT-TYPE END-IF END-IF
            MOVE AMOUNT TO RPT-AMOUNT
            MOVE DESCRIPTION(1:30) TO RPT-DESC
-           DISPLAY WS-REPORT-LINE.
+           MOVE ORIGINAL-TRANS-ID TO RPT-ORIG-ID
+           DISPLAY WS-REPORT-LINE
+           IF WS-LINE-COUNT >= WS-MAX-LINES
+               PERFORM WRITE-REPORT-HEADER
+           END-IF
+           WRITE RPT-PRINT-LINE FROM WS-REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT
+           PERFORM WRITE-GL-EXTRACT-RECORD.
+
+      *> The GL's nightly import re-reads this whole file, so only
+      *> postings newer than the last export's watermark belong here -
+      *> everything up to WS-GL-WATERMARK already went over in an
+      *> earlier run's extract. Keyed on TRANS-ID rather than calendar
+      *> date so a checkpoint restart that crosses midnight, or an
+      *> interest posting from a separate run of Interest.cob, still
+      *> reaches the GL on the very next pass instead of being tied to
+      *> whichever run happens to share that posting's business date.
+       WRITE-GL-EXTRACT-RECORD.
+           MOVE TRANS-ID(1:8) TO WS-GL-CUR-SEQ
+           IF WS-GL-CUR-SEQ > WS-GL-WATERMARK
+               MOVE ACCOUNT-NUM TO GL-ACCOUNT-NUM
+               MOVE TRANS-DATE TO GL-TRANS-DATE
+               IF IS-CREDIT OR REVERSAL-IS-CREDIT
+                   SET GL-IS-CREDIT TO TRUE
+               ELSE
+                   SET GL-IS-DEBIT TO TRUE
+               END-IF
+               MOVE AMOUNT TO GL-AMOUNT
+               MOVE DESCRIPTION TO GL-DESCRIPTION
+               MOVE BALANCE-AFTER TO GL-BALANCE-AFTER
+               WRITE GL-EXTRACT-RECORD
+               IF WS-GL-CUR-SEQ > WS-GL-NEW-WATERMARK
+                   MOVE WS-GL-CUR-SEQ TO WS-GL-NEW-WATERMARK
+               END-IF
+           END-IF.
+
+       WRITE-REPORT-HEADER.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-CURRENT-DATE TO HDR-RUN-DATE
+           MOVE WS-PAGE-COUNT TO HDR-PAGE-NUM
+           IF WS-PAGE-COUNT > 1
+               MOVE SPACES TO RPT-PRINT-LINE
+               WRITE RPT-PRINT-LINE
+           END-IF
+           WRITE RPT-PRINT-LINE FROM WS-RPT-HEADER-1
+           MOVE SPACES TO RPT-PRINT-LINE
+           WRITE RPT-PRINT-LINE
+           WRITE RPT-PRINT-LINE FROM WS-RPT-HEADER-2
+           MOVE ZERO TO WS-LINE-COUNT.
 
        CLEANUP.
-           CLOSE LEDGER-FILE.
+           IF DAILY-MODE
+               PERFORM SAVE-DAILY-BALANCE
+           END-IF
+           PERFORM SAVE-GL-WATERMARK
+           CLOSE LEDGER-FILE
+           IF DAILY-MODE
+               CLOSE TRANS-IN
+           END-IF
+           CLOSE ACCOUNT-MASTER
+           CLOSE REJECT-FILE
+           CLOSE LEDGER-RPT
+           CLOSE GL-EXTRACT.
+
+      *> Persists the highest TRANS-ID actually written to GL-EXTRACT
+      *> this run so the next run's WRITE-GL-EXTRACT-RECORD knows where
+      *> to pick up. Always rewritten (OUTPUT, not EXTEND) since this
+      *> is a single-record control file, same pattern as
+      *> SAVE-DAILY-BALANCE against PERIOD-FILE.
+       SAVE-GL-WATERMARK.
+           OPEN OUTPUT GL-WATERMARK
+           MOVE WS-GL-NEW-WATERMARK TO GLW-LAST-TRANS-ID
+           WRITE GL-WATERMARK-RECORD
+           CLOSE GL-WATERMARK.
